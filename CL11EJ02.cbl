@@ -16,38 +16,139 @@
 
        FILE-CONTROL.
 
+       SELECT ENTRADA-CRUDA
+           ASSIGN DYNAMIC WS-NOMBRE-ENTRADA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ENTRADA-CRUDA.
+      *----------------------------------------------------------------*
+      *    ARCHIVO DE TRABAJO DEL SORT Y ARCHIVO DE ENTRADA YA          *
+      *    ORDENADO (SALIDA DEL SORT) QUE USA EL RESTO DEL PROGRAMA     *
+      *----------------------------------------------------------------*
+       SELECT SD-ORDEN
+           ASSIGN TO 'ORDENTMP'.
+
        SELECT ENTRADA
-           ASSIGN TO '../PARCIAL2023.TXT'
+           ASSIGN TO 'ENTRADA-ORDENADA.TMP'
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ENTRADA.
       *-----------------------------------------------------------------*
        SELECT SALIDA
-           ASSIGN TO '../TOTALES2023.TXT'
+           ASSIGN DYNAMIC WS-NOMBRE-SALIDA
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-SALIDA.
+      *----------------------------------------------------------------*
+       SELECT RECHAZOS
+           ASSIGN DYNAMIC WS-NOMBRE-RECHAZOS
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECHAZOS.
+      *----------------------------------------------------------------*
+       SELECT SALIDA-CSV
+           ASSIGN DYNAMIC WS-NOMBRE-SALIDA-CSV
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-SALIDA-CSV.
+      *----------------------------------------------------------------*
+      *    ARCHIVO DE CHECKPOINT: SE REESCRIBE POR COMPLETO AL CIERRE   *
+      *    DE CADA DIA PARA PERMITIR REINICIAR DESDE EL ULTIMO DIA      *
+      *    COMPLETADO SI LA CORRIDA SE INTERRUMPE                       *
+      *----------------------------------------------------------------*
+       SELECT CHECKPOINT
+           ASSIGN TO 'CHECKPOINT.TMP'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+      *----------------------------------------------------------------*
+      *    ARCHIVO DE COMISIONES POR EMPLEADO/CATEGORIA/DIA PARA        *
+      *    LIQUIDACION DE HABERES                                      *
+      *----------------------------------------------------------------*
+       SELECT COMISIONES
+           ASSIGN DYNAMIC WS-NOMBRE-COMISIONES
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-COMISIONES.
       *----------------------------------------------------------------*
        DATA DIVISION.
 
        FILE SECTION.
 
+      *    ARCHIVO DE ENTRADA TAL COMO LLEGA, SIN ORDENAR, USADO SOLO   *
+      *    COMO ORIGEN DEL SORT EN 1050-ORDENAR-ENTRADA                 *
+       FD ENTRADA-CRUDA.
+       01 ENT-CRUDA-REG                     PIC X(85).
+
+       SD SD-ORDEN.
+       01 SD-REGISTRO.
+          05 SD-FECHA                       PIC X(10).
+          05 SD-ID-EMPLEADO                 PIC 9(05).
+          05 SD-NOMBRE-APELLIDO             PIC X(40).
+          05 SD-CATEGORIA                   PIC X(20).
+          05 SD-IMPORTE                     PIC 9(8)V9(2).
+
        FD ENTRADA.
        01 ENT-ARCHIVO.
           05 ENT-FECHA                      PIC X(10).
+             88 ENT-ES-REG-CONTROL              VALUE 'CONTROL'.
           05 ENT-ID-EMPLEADO                PIC 9(05).
           05 ENT-NOMBRE-APELLIDO            PIC X(40).
           05 ENT-CATEGORIA                  PIC X(20).
           05 ENT-IMPORTE                    PIC 9(8)V9(2).
 
+      *    REGISTRO TRAILER OPCIONAL CON LOS TOTALES DE CONTROL DE LA
+      *    CORRIDA (FECHA = 'CONTROL'), PARA RECONCILIAR CONTRA LO
+      *    REALMENTE PROCESADO EN 3000-FINALIZAR-PROGRAMA.
+       01 ENT-TRAILER REDEFINES ENT-ARCHIVO.
+          05 ENT-TR-MARCA                   PIC X(10).
+          05 ENT-TR-CANT-ESPERADA           PIC 9(05).
+          05 ENT-TR-IMPORTE-ESPERADO        PIC 9(09)V9(02).
+          05 FILLER                         PIC X(59).
+
        FD SALIDA.
        01 SAL-ARCHIVO.
-          05 SAL-linea                      PIC X(42).
+          05 SAL-linea                      PIC X(90).
 
+       FD RECHAZOS.
+       01 REC-ARCHIVO.
+          05 REC-linea                      PIC X(100).
 
+       FD SALIDA-CSV.
+       01 CSV-ARCHIVO.
+          05 CSV-linea                      PIC X(80).
+
+       FD CHECKPOINT.
+       01 CKPT-ARCHIVO.
+          05 CKPT-FECHA                     PIC X(10).
+          05 CKPT-CANT-LEIDOS                PIC 9(05).
+          05 CKPT-CANT-RECHAZADOS           PIC 9(05).
+          05 CKPT-TOTAL-IMPORTE             PIC 9(09)V9(02).
+          05 CKPT-TOTAL-VENTAS              PIC 9(05).
+          05 CKPT-IMPORTE-ACUM-MES          PIC 9(8)V9(2).
+          05 CKPT-CANT-VENT-ACUM-MES        PIC 9(05).
+          05 CKPT-MES-ANT                   PIC X(07).
+
+       FD COMISIONES.
+       01 COM-ARCHIVO.
+          05 COM-linea                      PIC X(120).
 
 
        WORKING-STORAGE SECTION.
 
+       01 WS-NOMBRE-ARCHIVOS.
+          05 WS-NOMBRE-ENTRADA         PIC X(100)
+                                        VALUE '../PARCIAL2023.TXT'.
+          05 WS-NOMBRE-SALIDA          PIC X(100)
+                                        VALUE '../TOTALES2023.TXT'.
+          05 WS-NOMBRE-RECHAZOS        PIC X(100)
+                                        VALUE '../RECHAZOS2023.TXT'.
+          05 WS-NOMBRE-SALIDA-CSV      PIC X(100)
+                                        VALUE '../TOTALES2023.CSV'.
+          05 WS-NOMBRE-COMISIONES      PIC X(100)
+                                        VALUE '../COMISIONES2023.CSV'.
+
+       01 WS-CANT-PARAMETROS           PIC 9(02) VALUE 0.
+
        01 FS-STATUS.
+          05 FS-ENTRADA-CRUDA                PIC X(2).
+             88 FS-ENTRADA-CRUDA-OK              VALUE '00'.
+             88 FS-ENTRADA-CRUDA-EOF             VALUE '10'.
+             88 FS-ENTRADA-CRUDA-NFD             VALUE '35'.
+
           05 FS-ENTRADA                      PIC X(2).
              88 FS-ENTRADA-OK                    VALUE '00'.
              88 FS-ENTRADA-EOF                   VALUE '10'.
@@ -58,22 +159,211 @@
              88 FS-SALIDA-EOF                   VALUE '10'.
              88 FS-SALIDA-NFD                   VALUE '35'.
 
+          05 FS-RECHAZOS                    PIC X(2).
+             88 FS-RECHAZOS-OK                   VALUE '00'.
+             88 FS-RECHAZOS-EOF                  VALUE '10'.
+             88 FS-RECHAZOS-NFD                  VALUE '35'.
+
+          05 FS-SALIDA-CSV                  PIC X(2).
+             88 FS-SALIDA-CSV-OK                 VALUE '00'.
+             88 FS-SALIDA-CSV-EOF                VALUE '10'.
+             88 FS-SALIDA-CSV-NFD                VALUE '35'.
+
+          05 FS-CHECKPOINT                  PIC X(2).
+             88 FS-CHECKPOINT-OK                 VALUE '00'.
+             88 FS-CHECKPOINT-EOF                VALUE '10'.
+             88 FS-CHECKPOINT-NFD                VALUE '35'.
+
+          05 FS-COMISIONES                  PIC X(2).
+             88 FS-COMISIONES-OK                 VALUE '00'.
+             88 FS-COMISIONES-EOF                VALUE '10'.
+             88 FS-COMISIONES-NFD                VALUE '35'.
+
        01 WS-CONTADORES.
           05 WS-CONT-REG-ENTRADA             PIC 9(5) VALUE 0.
           05 WS-SALIDA-CANT-REG              PIC 9(05) VALUE 0.
+          05 WS-CONT-REG-RECHAZADOS          PIC 9(5) VALUE 0.
+
+       01 WS-SWITCHES.
+          05 WS-SW-REGISTRO-VALIDO           PIC X(01) VALUE 'S'.
+             88 WS-REGISTRO-ES-VALIDO            VALUE 'S'.
+             88 WS-REGISTRO-ES-INVALIDO          VALUE 'N'.
+          05 WS-SW-HAY-CHECKPOINT            PIC X(01) VALUE 'N'.
+             88 WS-HAY-CHECKPOINT                VALUE 'S'.
+
+       01 WS-DATOS-CHECKPOINT.
+          05 WS-CKPT-FECHA-REST              PIC X(10).
+          05 WS-CKPT-MES-REST                PIC X(07).
+
+       01 WS-CONTROL-RECONCILIACION.
+          05 WS-SW-CONTROL-RECIBIDO          PIC X(01) VALUE 'N'.
+             88 WS-CONTROL-FUE-RECIBIDO          VALUE 'S'.
+          05 WS-CTL-CANT-ESPERADA            PIC 9(05).
+          05 WS-CTL-IMPORTE-ESPERADO         PIC 9(09)V9(02).
+
+       01 WS-DATOS-RECHAZO.
+          05 WS-COD-RECHAZO                  PIC X(04).
+          05 WS-DESC-RECHAZO                 PIC X(30).
+
+       01 WS-VALIDACION-FECHA.
+          05 WS-VF-ANIO-X                    PIC X(04).
+          05 WS-VF-SEP1                      PIC X(01).
+          05 WS-VF-MES-X                     PIC X(02).
+          05 WS-VF-SEP2                      PIC X(01).
+          05 WS-VF-DIA-X                     PIC X(02).
+          05 WS-VF-ANIO                      PIC 9(04).
+          05 WS-VF-MES                       PIC 9(02).
+          05 WS-VF-DIA                       PIC 9(02).
+          05 WS-VF-DIAS-MAX                  PIC 9(02).
+          05 WS-VF-COCIENTE                  PIC 9(04).
+          05 WS-VF-RESTO-4                   PIC 9(02).
+          05 WS-VF-RESTO-100                 PIC 9(02).
+          05 WS-VF-RESTO-400                 PIC 9(02).
+          05 WS-SW-ANIO-BISIESTO             PIC X(01).
+             88 WS-ANIO-ES-BISIESTO              VALUE 'S'.
+
+      *----------------------------------------------------------------*
+      *    CANTIDAD DE DIAS DE CADA MES. FEBRERO SE AJUSTA A 29 EN      *
+      *    1660-VALIDAR-DIA-DEL-MES CUANDO EL AÑO ES BISIESTO           *
+      *----------------------------------------------------------------*
+       01 WS-TABLA-DIAS-MES-DATOS.
+          05 FILLER                     PIC 9(02) VALUE 31.
+          05 FILLER                     PIC 9(02) VALUE 28.
+          05 FILLER                     PIC 9(02) VALUE 31.
+          05 FILLER                     PIC 9(02) VALUE 30.
+          05 FILLER                     PIC 9(02) VALUE 31.
+          05 FILLER                     PIC 9(02) VALUE 30.
+          05 FILLER                     PIC 9(02) VALUE 31.
+          05 FILLER                     PIC 9(02) VALUE 31.
+          05 FILLER                     PIC 9(02) VALUE 30.
+          05 FILLER                     PIC 9(02) VALUE 31.
+          05 FILLER                     PIC 9(02) VALUE 30.
+          05 FILLER                     PIC 9(02) VALUE 31.
+
+       01 WS-TABLA-DIAS-MES REDEFINES WS-TABLA-DIAS-MES-DATOS.
+          05 WS-VF-DIAS-MES             PIC 9(02) OCCURS 12 TIMES.
+
+       01 WS-LINEA-CSV.
+          05 WS-CSV-FECHA                    PIC X(10).
+          05 FILLER                          PIC X(01) VALUE ','.
+          05 WS-CSV-CATEGORIA                PIC X(20).
+          05 FILLER                          PIC X(01) VALUE ','.
+          05 WS-CSV-CANTIDAD                 PIC 9(05).
+          05 FILLER                          PIC X(01) VALUE ','.
+          05 WS-CSV-IMPORTE                  PIC 9(08),99.
+
+       01 WS-LINEA-RECHAZO.
+          05 WS-REC-FECHA                    PIC X(10).
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-REC-EMPLEADO                 PIC 9(05).
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-REC-CATEGORIA                PIC X(20).
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-REC-IMPORTE                  PIC ZZ.ZZZ.ZZ9,99.
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-REC-CODIGO                   PIC X(04).
+          05 FILLER                          PIC X(03) VALUE ' | '.
+          05 WS-REC-MOTIVO                   PIC X(30).
+
+       01 WS-LINEA-COMISION.
+          05 WS-COM-FECHA                    PIC X(10).
+          05 FILLER                          PIC X(01) VALUE ','.
+          05 WS-COM-EMPLEADO                 PIC 9(05).
+          05 FILLER                          PIC X(01) VALUE ','.
+          05 WS-COM-NOMBRE                   PIC X(40).
+          05 FILLER                          PIC X(01) VALUE ','.
+          05 WS-COM-CATEGORIA                PIC X(20).
+          05 FILLER                          PIC X(01) VALUE ','.
+          05 WS-COM-IMPORTE-VENDIDO          PIC 9(08),99.
+          05 FILLER                          PIC X(01) VALUE ','.
+          05 WS-COM-PORCENTAJE               PIC 9(02),99.
+          05 FILLER                          PIC X(01) VALUE ','.
+          05 WS-COM-IMPORTE-COMISION         PIC 9(08),99.
+
+      *----------------------------------------------------------------*
+      *    TABLA DE PORCENTAJES DE COMISION POR CATEGORIA. LA           *
+      *    CATEGORIA QUE NO FIGURE EN LA TABLA LIQUIDA AL PORCENTAJE    *
+      *    POR DEFECTO                                                 *
+      *----------------------------------------------------------------*
+       01 WS-TABLA-COMISIONES-DATOS.
+          05 FILLER                     PIC X(24)
+             VALUE 'ELECTRODOMESTICOS   0500'.
+          05 FILLER                     PIC X(24)
+             VALUE 'ALIMENTOS           0200'.
+          05 FILLER                     PIC X(24)
+             VALUE 'INDUMENTARIA        0350'.
+          05 FILLER                     PIC X(24)
+             VALUE 'MUEBLES             0400'.
+
+       01 WS-TABLA-COMISIONES REDEFINES WS-TABLA-COMISIONES-DATOS.
+          05 WS-TC-ITEM                 OCCURS 4 TIMES.
+             10 WS-TC-CATEGORIA         PIC X(20).
+             10 WS-TC-PORCENTAJE        PIC 9(02)V9(02).
+
+       01 WS-DATOS-COMISION.
+          05 WS-COM-CANT-CATEGORIAS     PIC 9(02) VALUE 4.
+          05 WS-COM-PORCENTAJE-DEFECTO  PIC 9(02)V9(02) VALUE 3,00.
+          05 WS-COM-INDICE              PIC 9(02).
+          05 WS-COM-PORCENTAJE-APLIC    PIC 9(02)V9(02).
+          05 WS-SW-COM-ENCONTRADA       PIC X(01) VALUE 'N'.
+             88 WS-COM-CATEGORIA-ENCONTRADA  VALUE 'S'.
 
        01 WS-CORTE-CONTROL.
           05 WS-CC-FECHA-ANT                PIC X(10).
+          05 WS-CC-MES-ANT                  PIC X(07).
           05 WS-CC-CATEGORIA-ANT            PIC X(20).
+          05 WS-CC-EMPLEADO-ANT             PIC 9(05).
+          05 WS-CC-NOMBRE-ANT               PIC X(40).
 
        01 WS-ACUMULADORES.
+          05 WS-CC-IMPORTE-ACUM-EMP         PIC 9(8)V9(2).
+          05 WS-CC-CANT-VENTAS-ACUM-EMP     PIC 9(05).
           05 WS-CC-IMPORTE-ACUM             PIC 9(8)V9(2).
           05 WS-CC-CANT-VENTAS-ACUM         PIC 9(05).
           05 WS-CC-IMPORTE-ACUM-DIA         PIC 9(8)V9(2).
           05 WS-CC-CANT-VENT-ACUM-DIA       PIC 9(05).
+          05 WS-CC-IMPORTE-ACUM-MES         PIC 9(8)V9(2).
+          05 WS-CC-CANT-VENT-ACUM-MES       PIC 9(05).
+          05 WS-CC-PROMEDIO-VENTA           PIC 9(6)V9(2).
+          05 WS-CC-PORCENTAJE-DIA           PIC 9(3)V9(2).
           05 WS-TOTAL-IMPORTE               PIC 9(9)V9(2).
           05 WS-TOTAL-VENTAS                PIC 9(05).
 
+      *----------------------------------------------------------------*
+      *    BUFFER DE LAS CATEGORIAS DE UN DIA. SE ACUMULAN AQUI EN VEZ  *
+      *    DE IMPRIMIRLAS DE UNA, PORQUE EL % DIA DE CADA CATEGORIA     *
+      *    NECESITA EL TOTAL DEL DIA COMPLETO, QUE RECIEN SE CONOCE     *
+      *    CUANDO SE TERMINAN DE PROCESAR TODAS LAS CATEGORIAS          *
+      *----------------------------------------------------------------*
+       01 WS-BUFFER-CATEGORIAS-DIA.
+          05 WS-BCD-CANT-CATEG              PIC 9(02) VALUE ZEROS.
+          05 WS-BCD-INDICE                  PIC 9(02).
+          05 WS-BCD-EMP-INDICE              PIC 9(02).
+          05 WS-BCD-ITEM OCCURS 20 TIMES.
+             10 WS-BCD-CATEGORIA            PIC X(20).
+             10 WS-BCD-CANTIDAD             PIC 9(05).
+             10 WS-BCD-IMPORTE              PIC 9(8)V9(2).
+             10 WS-BCD-PROMEDIO             PIC 9(6)V9(2).
+             10 WS-BCD-CANT-EMP             PIC 9(02).
+             10 WS-BCD-EMP-ITEM OCCURS 30 TIMES.
+                15 WS-BCD-EMP-NOMBRE        PIC X(25).
+                15 WS-BCD-EMP-CANTIDAD      PIC 9(05).
+                15 WS-BCD-EMP-IMPORTE       PIC 9(8)V9(2).
+
+      *----------------------------------------------------------------*
+      *    BUFFER TEMPORAL DE EMPLEADOS DE LA CATEGORIA EN CURSO,       *
+      *    ACUMULADO MIENTRAS SE RECORRE ESA CATEGORIA DENTRO DEL DIA   *
+      *    Y VOLCADO AL BUFFER DE CATEGORIAS DEL DIA (ARRIBA) CUANDO    *
+      *    LA CATEGORIA SE CIERRA, PARA PODER IMPRIMIR CADA EMPLEADO    *
+      *    JUSTO ANTES DEL TOTAL DE SU PROPIA CATEGORIA                 *
+      *----------------------------------------------------------------*
+       01 WS-BUFFER-EMPLEADOS-CATEG.
+          05 WS-BCE-CANT-EMP                PIC 9(02) VALUE ZEROS.
+          05 WS-BCE-ITEM OCCURS 30 TIMES.
+             10 WS-BCE-NOMBRE               PIC X(25).
+             10 WS-BCE-CANTIDAD             PIC 9(05).
+             10 WS-BCE-IMPORTE              PIC 9(8)V9(2).
+
        01 WS-LISTADO.
           05 WS-LIS-SEPARADOR-1             PIC X(41) VALUE ALL '-'.
           05 WS-LIS-SEPARADOR-2             PIC X(41) VALUE ALL '-'.
@@ -86,28 +376,65 @@
              10 FILLER                      PIC X(08) VALUE 'CANTIDAD'.
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 FILLER                      PIC X(15) VALUE 'IMPORTE'.
+             10 FILLER                      PIC X(10) VALUE 'PROMEDIO'.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 FILLER                      PIC X(07) VALUE '% DIA'.
           05 WS-LIS-DETALLE.
              10 WS-LIS-D-CATEGORIA          PIC X(12).
              10 FILLER                      PIC X(07) VALUE ' |     '.
              10 WS-LIS-D-CANTIDAD           PIC ZZZ9.
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 WS-LIS-D-IMPORTE            PIC ZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-PROMEDIO           PIC ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-PORCENTAJE         PIC ZZ9,99.
+             10 FILLER                      PIC X(02) VALUE '%'.
+          05 WS-LIS-DETALLE-EMP.
+             10 FILLER                      PIC X(06) VALUE '   -> '.
+             10 WS-LIS-DE-NOMBRE            PIC X(25).
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-DE-CANTIDAD          PIC ZZZ9.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-DE-IMPORTE           PIC ZZ.ZZZ.ZZ9,99.
           05 WS-LIS-TOTALES.
-             10 WS-LIS-D-TOTAL              PIC X(01).
+             10 WS-LIS-D-TOTAL              PIC X(01) VALUE SPACE.
              10 FILLER                      PIC X(11) VALUE 'TOTAL'.
              10 FILLER                      PIC X(08) VALUE ' |'.
              10 WS-LIS-D-CANT-TOT           PIC ZZZ9.
              10 FILLER                      PIC X(03) VALUE '| '.
              10 WS-LIS-D-IMP-TOT            PIC ZZ.ZZZ.ZZ9,99.
              10 FILLER                      PIC X(05) VALUE '| '.
+          05 WS-LIS-MES.
+             10 WS-LIS-D-MES                PIC X(01) VALUE SPACE.
+             10 FILLER                      PIC X(11) VALUE 'TOTAL MES'.
+             10 FILLER                      PIC X(01) VALUE ' '.
+             10 WS-LIS-D-MES-CLAVE          PIC X(07).
+             10 FILLER                      PIC X(07) VALUE ' | '.
+             10 WS-LIS-D-CANT-MES           PIC ZZZ99.
+             10 FILLER                      PIC X(03) VALUE ' | '.
+             10 WS-LIS-D-IMP-MES            PIC ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(05) VALUE '| '.
           05 WS-LIS-TOTAL-GENERAL.
-             10 WS-LIS-D-TOTALTOTAL         PIC X(01).
+             10 WS-LIS-D-TOTALTOTAL         PIC X(01) VALUE SPACE.
              10 FILLER               PIC X(11) VALUE 'TOTAL GRAL'.
              10 FILLER                      PIC X(07) VALUE ' | '.
              10 WS-LIS-D-CANT-TOTTOT        PIC ZZZ99.
              10 FILLER                      PIC X(03) VALUE ' | '.
              10 WS-LIS-D-IMP-TOTTOT         PIC ZZZ.ZZZ.ZZ9,99.
              10 FILLER                      PIC X(05) VALUE '| '.
+          05 WS-LIS-RECONCILIACION.
+             10 FILLER                      PIC X(14) VALUE
+                'RECONCILIA -> '.
+             10 WS-LIS-REC-CANT-ESP         PIC ZZZZ9.
+             10 FILLER                      PIC X(03) VALUE ' / '.
+             10 WS-LIS-REC-CANT-LEI         PIC ZZZZ9.
+             10 FILLER                      PIC X(03) VALUE '   '.
+             10 WS-LIS-REC-IMP-ESP          PIC ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(03) VALUE ' / '.
+             10 WS-LIS-REC-IMP-ACU          PIC ZZZ.ZZZ.ZZ9,99.
+             10 FILLER                      PIC X(03) VALUE '   '.
+             10 WS-LIS-REC-ESTADO           PIC X(20).
 
 
 
@@ -119,8 +446,8 @@
 
            IF FS-ENTRADA-OK
 
-              PERFORM 2000-PROCESAR-PROGRAMA
-                 THRU 2000-PROCESAR-PROGRAMA-FIN
+              PERFORM 1900-PROCESAR-CORTE-X-MES
+                 THRU 1900-PROCESAR-CORTE-X-MES-FIN
                 UNTIL FS-ENTRADA-EOF
 
            END-IF.
@@ -133,15 +460,90 @@
        1000-INICIAR-PROGRAMA.
 
            INITIALIZE WS-CONTADORES.
+           INITIALIZE WS-ACUMULADORES.
 
-           PERFORM 1100-ABRIR-ARCHIVO
-              THRU 1100-ABRIR-ARCHIVO-FIN.
+           PERFORM 1010-OBTENER-PARAMETROS
+              THRU 1010-OBTENER-PARAMETROS-EXIT.
+
+           PERFORM 1050-ORDENAR-ENTRADA
+              THRU 1050-ORDENAR-ENTRADA-EXIT.
+
+           PERFORM 1060-RESTAURAR-CHECKPOINT
+              THRU 1060-RESTAURAR-CHECKPOINT-EXIT.
 
            PERFORM 1300-ABRIR-ARCHIVO-SALIDA
               THRU 1300-ABRIR-ARCHIVO-SALIDA-EXIT.
 
+           PERFORM 1350-ABRIR-ARCHIVO-RECHAZOS
+              THRU 1350-ABRIR-ARCHIVO-RECHAZOS-EXIT.
+
+           PERFORM 1360-ABRIR-ARCHIVO-CSV
+              THRU 1360-ABRIR-ARCHIVO-CSV-EXIT.
+
+           PERFORM 1370-ABRIR-ARCHIVO-COMISIONES
+              THRU 1370-ABRIR-ARCHIVO-COMISIONES-EXIT.
+
+           PERFORM 1100-ABRIR-ARCHIVO
+              THRU 1100-ABRIR-ARCHIVO-FIN.
+
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA OBTENER LOS NOMBRES DE ARCHIVO POR PARAMETRO    *
+      *    SI NO SE PASAN PARAMETROS SE USAN LOS VALORES POR DEFECTO    *
+      *----------------------------------------------------------------*
+       1010-OBTENER-PARAMETROS.
+
+           ACCEPT WS-CANT-PARAMETROS FROM ARGUMENT-NUMBER.
+
+           IF WS-CANT-PARAMETROS >= 1
+              DISPLAY 1 UPON ARGUMENT-NUMBER
+              ACCEPT WS-NOMBRE-ENTRADA FROM ARGUMENT-VALUE
+           END-IF.
+
+           IF WS-CANT-PARAMETROS >= 2
+              DISPLAY 2 UPON ARGUMENT-NUMBER
+              ACCEPT WS-NOMBRE-SALIDA FROM ARGUMENT-VALUE
+           END-IF.
+
+           IF WS-CANT-PARAMETROS >= 3
+              DISPLAY 3 UPON ARGUMENT-NUMBER
+              ACCEPT WS-NOMBRE-RECHAZOS FROM ARGUMENT-VALUE
+           END-IF.
+
+           IF WS-CANT-PARAMETROS >= 4
+              DISPLAY 4 UPON ARGUMENT-NUMBER
+              ACCEPT WS-NOMBRE-SALIDA-CSV FROM ARGUMENT-VALUE
+           END-IF.
+
+           IF WS-CANT-PARAMETROS >= 5
+              DISPLAY 5 UPON ARGUMENT-NUMBER
+              ACCEPT WS-NOMBRE-COMISIONES FROM ARGUMENT-VALUE
+           END-IF.
+
+       1010-OBTENER-PARAMETROS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA ORDENAR EL ARCHIVO DE ENTRADA POR FECHA,        *
+      *    CATEGORIA Y EMPLEADO ANTES DE PROCESAR LOS CORTES DE         *
+      *    CONTROL, YA QUE EL EXTRACTO PUEDE LLEGAR DESORDENADO         *
+      *----------------------------------------------------------------*
+       1050-ORDENAR-ENTRADA.
+
+           SORT SD-ORDEN
+               ON ASCENDING KEY SD-FECHA
+                                SD-CATEGORIA
+                                SD-ID-EMPLEADO
+               USING ENTRADA-CRUDA
+               GIVING ENTRADA.
+
+           IF SORT-RETURN NOT = 0
+              DISPLAY 'ERROR AL ORDENAR EL ARCHIVO DE ENTRADA'
+              DISPLAY 'SORT-RETURN: ' SORT-RETURN
+           END-IF.
+
+       1050-ORDENAR-ENTRADA-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        1100-ABRIR-ARCHIVO.
 
@@ -149,8 +551,13 @@
 
            EVALUATE TRUE
                WHEN FS-ENTRADA-OK
-                    PERFORM 1500-LEER-ARCHIVO
-                       THRU 1500-LEER-ARCHIVO-EXIT
+                    IF WS-HAY-CHECKPOINT
+                       PERFORM 1070-AVANZAR-HASTA-CHECKPOINT
+                          THRU 1070-AVANZAR-HASTA-CHECKPOINT-EXIT
+                    ELSE
+                       PERFORM 1500-LEER-ARCHIVO
+                          THRU 1500-LEER-ARCHIVO-EXIT
+                    END-IF
                WHEN FS-ENTRADA-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE ENTRADA'
                     DISPLAY 'FILE STATUS: ' FS-ENTRADA
@@ -162,12 +569,89 @@
        1100-ABRIR-ARCHIVO-FIN.
            EXIT.
       *----------------------------------------------------------------*
+      *    PROCESO PARA RESTAURAR EL ULTIMO CHECKPOINT GRABADO, SI      *
+      *    EXISTE. SE HACE ANTES DE ABRIR LOS ARCHIVOS DE SALIDA PARA   *
+      *    QUE SEPAN SI DEBEN CONTINUAR (EXTEND) O EMPEZAR DE CERO      *
+      *    (OUTPUT), Y ANTES DE ABRIR LA ENTRADA PARA QUE 1100-ABRIR-   *
+      *    ARCHIVO SEPA SI DEBE REPOSICIONARLA DESPUES DEL ULTIMO DIA   *
+      *    YA PROCESADO                                                 *
+      *----------------------------------------------------------------*
+       1060-RESTAURAR-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+              READ CHECKPOINT
+              IF FS-CHECKPOINT-OK
+                 SET WS-HAY-CHECKPOINT     TO TRUE
+                 MOVE CKPT-FECHA           TO WS-CKPT-FECHA-REST
+                 MOVE CKPT-CANT-LEIDOS     TO WS-CONT-REG-ENTRADA
+                 MOVE CKPT-CANT-RECHAZADOS TO WS-CONT-REG-RECHAZADOS
+                 MOVE CKPT-TOTAL-IMPORTE   TO WS-TOTAL-IMPORTE
+                 MOVE CKPT-TOTAL-VENTAS    TO WS-TOTAL-VENTAS
+                 MOVE CKPT-IMPORTE-ACUM-MES
+                                           TO WS-CC-IMPORTE-ACUM-MES
+                 MOVE CKPT-CANT-VENT-ACUM-MES
+                                           TO WS-CC-CANT-VENT-ACUM-MES
+                 MOVE CKPT-MES-ANT         TO WS-CKPT-MES-REST
+              END-IF
+              CLOSE CHECKPOINT
+           END-IF.
+
+           IF WS-HAY-CHECKPOINT
+              DISPLAY 'REINICIANDO DESDE CHECKPOINT - ULTIMO DIA '
+                       'COMPLETADO: ' WS-CKPT-FECHA-REST
+           END-IF.
+
+       1060-RESTAURAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA SALTEAR, SIN RECONTAR NI REVALIDAR, LOS         *
+      *    REGISTROS DE LOS DIAS YA CERRADOS SEGUN EL CHECKPOINT        *
+      *----------------------------------------------------------------*
+       1070-AVANZAR-HASTA-CHECKPOINT.
+
+           PERFORM 1075-LEER-REGISTRO-CRUDO
+              THRU 1075-LEER-REGISTRO-CRUDO-EXIT
+              WITH TEST AFTER
+             UNTIL FS-ENTRADA-EOF
+                OR (NOT ENT-ES-REG-CONTROL
+                    AND ENT-FECHA > WS-CKPT-FECHA-REST).
+
+           IF NOT FS-ENTRADA-EOF
+              ADD 1                         TO WS-CONT-REG-ENTRADA
+              PERFORM 1600-VALIDAR-REGISTRO
+                 THRU 1600-VALIDAR-REGISTRO-EXIT
+           END-IF.
+
+       1070-AVANZAR-HASTA-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1075-LEER-REGISTRO-CRUDO.
+
+           READ ENTRADA.
+
+           IF NOT FS-ENTRADA-EOF AND ENT-ES-REG-CONTROL
+              PERFORM 1520-CAPTURAR-CONTROL
+                 THRU 1520-CAPTURAR-CONTROL-EXIT
+           END-IF.
+
+       1075-LEER-REGISTRO-CRUDO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
       *    PROCESO PARA ABRIR ARCHIVO DE SALIDA                        *
       *----------------------------------------------------------------*
        1300-ABRIR-ARCHIVO-SALIDA.
 
       *    Abro archivo  de salida  : SALIDA
-           OPEN OUTPUT SALIDA.
+      *    Si se esta reiniciando desde un checkpoint continuo el
+      *    archivo (EXTEND) en vez de truncarlo, para no perder lo
+      *    ya informado antes del corte
+           IF WS-HAY-CHECKPOINT
+              OPEN EXTEND SALIDA
+           ELSE
+              OPEN OUTPUT SALIDA
+           END-IF.
 
            EVALUATE TRUE
                WHEN FS-SALIDA-OK
@@ -183,17 +667,122 @@
        1300-ABRIR-ARCHIVO-SALIDA-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *    PROCESO PARA ABRIR ARCHIVO DE RECHAZOS                      *
+      *----------------------------------------------------------------*
+       1350-ABRIR-ARCHIVO-RECHAZOS.
+
+           IF WS-HAY-CHECKPOINT
+              OPEN EXTEND RECHAZOS
+           ELSE
+              OPEN OUTPUT RECHAZOS
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-RECHAZOS-OK
+                    CONTINUE
+               WHEN FS-RECHAZOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE RECHAZOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE RECHAZOS'
+                    DISPLAY 'FILE STATUS: ' FS-RECHAZOS
+           END-EVALUATE.
+
+       1350-ABRIR-ARCHIVO-RECHAZOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    PROCESO PARA ABRIR ARCHIVO DE SALIDA EN FORMATO CSV         *
+      *----------------------------------------------------------------*
+       1360-ABRIR-ARCHIVO-CSV.
+
+           IF WS-HAY-CHECKPOINT
+              OPEN EXTEND SALIDA-CSV
+           ELSE
+              OPEN OUTPUT SALIDA-CSV
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-SALIDA-CSV-OK
+                    IF NOT WS-HAY-CHECKPOINT
+                       MOVE 'FECHA,CATEGORIA,CANTIDAD,IMPORTE'
+                         TO CSV-linea
+                       WRITE CSV-ARCHIVO
+                    END-IF
+               WHEN FS-SALIDA-CSV-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE SALIDA CSV'
+                    DISPLAY 'FILE STATUS: ' FS-SALIDA-CSV
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE SALIDA CSV'
+                    DISPLAY 'FILE STATUS: ' FS-SALIDA-CSV
+           END-EVALUATE.
+
+       1360-ABRIR-ARCHIVO-CSV-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    PROCESO PARA ABRIR ARCHIVO DE COMISIONES POR EMPLEADO        *
+      *----------------------------------------------------------------*
+       1370-ABRIR-ARCHIVO-COMISIONES.
+
+           IF WS-HAY-CHECKPOINT
+              OPEN EXTEND COMISIONES
+           ELSE
+              OPEN OUTPUT COMISIONES
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-COMISIONES-OK
+                    IF NOT WS-HAY-CHECKPOINT
+                       MOVE 'FECHA,ID_EMPLEADO,NOMBRE,CATEGORIA,'
+                         TO COM-linea(1:35)
+                       MOVE 'IMPORTE_VENDIDO,PORCENTAJE,COMISION'
+                         TO COM-linea(36:35)
+                       WRITE COM-ARCHIVO
+                    END-IF
+               WHEN FS-COMISIONES-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE COMISIONES'
+                    DISPLAY 'FILE STATUS: ' FS-COMISIONES
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE COMISIONES'
+                    DISPLAY 'FILE STATUS: ' FS-COMISIONES
+           END-EVALUATE.
+
+       1370-ABRIR-ARCHIVO-COMISIONES-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
       *    PROCESO PARA LEER ARCHIVO                        *
       *----------------------------------------------------------------*
 
        1500-LEER-ARCHIVO.
 
+           PERFORM 1510-LEER-UN-REGISTRO
+              THRU 1510-LEER-UN-REGISTRO-EXIT
+              WITH TEST AFTER
+             UNTIL FS-ENTRADA-EOF
+                OR NOT ENT-ES-REG-CONTROL.
+
+       1500-LEER-ARCHIVO-EXIT.
+            EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA LEER UN UNICO REGISTRO FISICO                  *
+      *----------------------------------------------------------------*
+       1510-LEER-UN-REGISTRO.
+
            READ ENTRADA.
 
             EVALUATE TRUE
                WHEN FS-ENTRADA-OK
-                    ADD 1                   TO WS-CONT-REG-ENTRADA
+                    IF ENT-ES-REG-CONTROL
+                       PERFORM 1520-CAPTURAR-CONTROL
+                          THRU 1520-CAPTURAR-CONTROL-EXIT
+                    ELSE
+                       ADD 1                TO WS-CONT-REG-ENTRADA
+                       PERFORM 1600-VALIDAR-REGISTRO
+                          THRU 1600-VALIDAR-REGISTRO-EXIT
+                    END-IF
                WHEN FS-ENTRADA-EOF
                     CONTINUE
                WHEN OTHER
@@ -201,90 +790,350 @@
                     DISPLAY 'FILE STATUS: ' FS-ENTRADA
            END-EVALUATE.
 
-       1500-LEER-ARCHIVO-EXIT.
+       1510-LEER-UN-REGISTRO-EXIT.
             EXIT.
       *----------------------------------------------------------------*
-       2000-PROCESAR-PROGRAMA.
+      *    PROCESO PARA CAPTURAR EL REGISTRO DE CONTROL (TRAILER)      *
+      *----------------------------------------------------------------*
+       1520-CAPTURAR-CONTROL.
 
+           SET WS-CONTROL-FUE-RECIBIDO TO TRUE.
+           MOVE ENT-TR-CANT-ESPERADA        TO WS-CTL-CANT-ESPERADA.
+           MOVE ENT-TR-IMPORTE-ESPERADO     TO WS-CTL-IMPORTE-ESPERADO.
 
+       1520-CAPTURAR-CONTROL-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA VALIDAR EL REGISTRO LEIDO                      *
+      *----------------------------------------------------------------*
+       1600-VALIDAR-REGISTRO.
 
-           MOVE ZEROS                       TO WS-CC-IMPORTE-ACUM.
-           MOVE ZEROS                       TO WS-CC-CANT-VENTAS-ACUM.
-           MOVE ZEROS                       TO WS-CC-IMPORTE-ACUM-DIA.
-           MOVE ZEROS                   TO WS-CC-CANT-VENT-ACUM-DIA.
+           SET WS-REGISTRO-ES-VALIDO TO TRUE.
+           MOVE SPACES                      TO WS-DESC-RECHAZO.
 
+           IF ENT-IMPORTE IS NOT NUMERIC OR ENT-IMPORTE = ZEROS
+              SET WS-REGISTRO-ES-INVALIDO TO TRUE
+              MOVE 'IMP0'                   TO WS-COD-RECHAZO
+              MOVE 'IMPORTE EN CERO O INVALIDO'
+                                             TO WS-DESC-RECHAZO
+           END-IF.
 
+           IF WS-REGISTRO-ES-VALIDO
+              IF ENT-ID-EMPLEADO IS NOT NUMERIC
+                 SET WS-REGISTRO-ES-INVALIDO TO TRUE
+                 MOVE 'EMP0'                TO WS-COD-RECHAZO
+                 MOVE 'ID EMPLEADO NO NUMERICO'
+                                             TO WS-DESC-RECHAZO
+              END-IF
+           END-IF.
 
-           MOVE ENT-FECHA                   TO WS-CC-FECHA-ANT.
+           IF WS-REGISTRO-ES-VALIDO
+              IF ENT-CATEGORIA = SPACES
+                 SET WS-REGISTRO-ES-INVALIDO TO TRUE
+                 MOVE 'CAT0'                TO WS-COD-RECHAZO
+                 MOVE 'CATEGORIA EN BLANCO' TO WS-DESC-RECHAZO
+              END-IF
+           END-IF.
 
-           DISPLAY 'FECHA: ' WS-CC-FECHA-ANT
+           IF WS-REGISTRO-ES-VALIDO
+              PERFORM 1650-VALIDAR-FECHA
+                 THRU 1650-VALIDAR-FECHA-EXIT
+              IF WS-REGISTRO-ES-INVALIDO
+                 MOVE 'FEC0'                TO WS-COD-RECHAZO
+                 MOVE 'FECHA INVALIDA'      TO WS-DESC-RECHAZO
+              END-IF
+           END-IF.
 
-           MOVE WS-CC-FECHA-ANT TO SAL-linea.
+           IF WS-REGISTRO-ES-INVALIDO
+              PERFORM 1700-GRABAR-RECHAZO
+                 THRU 1700-GRABAR-RECHAZO-EXIT
+           END-IF.
 
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-           THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
+       1600-VALIDAR-REGISTRO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA VALIDAR QUE LA FECHA SEA UNA FECHA REAL        *
+      *    FORMATO ESPERADO: AAAA-MM-DD                                *
+      *----------------------------------------------------------------*
+       1650-VALIDAR-FECHA.
+
+           SET WS-REGISTRO-ES-VALIDO TO TRUE.
+
+           MOVE ENT-FECHA(1:4)               TO WS-VF-ANIO-X.
+           MOVE ENT-FECHA(5:1)                TO WS-VF-SEP1.
+           MOVE ENT-FECHA(6:2)                TO WS-VF-MES-X.
+           MOVE ENT-FECHA(8:1)                TO WS-VF-SEP2.
+           MOVE ENT-FECHA(9:2)                TO WS-VF-DIA-X.
+
+           IF WS-VF-ANIO-X IS NOT NUMERIC
+              OR WS-VF-MES-X IS NOT NUMERIC
+              OR WS-VF-DIA-X IS NOT NUMERIC
+              OR WS-VF-SEP1 NOT = '-'
+              OR WS-VF-SEP2 NOT = '-'
+                 SET WS-REGISTRO-ES-INVALIDO TO TRUE
+           END-IF.
 
-           DISPLAY WS-LIS-HEADER.
+           IF WS-REGISTRO-ES-VALIDO
+              MOVE WS-VF-ANIO-X               TO WS-VF-ANIO
+              MOVE WS-VF-MES-X                TO WS-VF-MES
+              MOVE WS-VF-DIA-X                TO WS-VF-DIA
+              IF WS-VF-MES < 1 OR WS-VF-MES > 12
+                 SET WS-REGISTRO-ES-INVALIDO TO TRUE
+              END-IF
+              IF WS-VF-DIA < 1 OR WS-VF-DIA > 31
+                 SET WS-REGISTRO-ES-INVALIDO TO TRUE
+              END-IF
+           END-IF.
 
-           MOVE WS-LIS-HEADER TO SAL-linea.
+           IF WS-REGISTRO-ES-VALIDO
+              PERFORM 1660-VALIDAR-DIA-DEL-MES
+                 THRU 1660-VALIDAR-DIA-DEL-MES-EXIT
+           END-IF.
 
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-           THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
+       1650-VALIDAR-FECHA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA VALIDAR QUE EL DIA EXISTA DENTRO DEL MES,       *
+      *    CONTEMPLANDO EL AÑO BISIESTO PARA FEBRERO                    *
+      *----------------------------------------------------------------*
+       1660-VALIDAR-DIA-DEL-MES.
+
+           MOVE 'N'                          TO WS-SW-ANIO-BISIESTO.
+
+           DIVIDE WS-VF-ANIO BY 4 GIVING WS-VF-COCIENTE
+                  REMAINDER WS-VF-RESTO-4.
+
+           IF WS-VF-RESTO-4 = ZEROS
+              DIVIDE WS-VF-ANIO BY 100 GIVING WS-VF-COCIENTE
+                     REMAINDER WS-VF-RESTO-100
+              IF WS-VF-RESTO-100 NOT = ZEROS
+                 SET WS-ANIO-ES-BISIESTO TO TRUE
+              ELSE
+                 DIVIDE WS-VF-ANIO BY 400 GIVING WS-VF-COCIENTE
+                        REMAINDER WS-VF-RESTO-400
+                 IF WS-VF-RESTO-400 = ZEROS
+                    SET WS-ANIO-ES-BISIESTO TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+           MOVE WS-VF-DIAS-MES(WS-VF-MES)     TO WS-VF-DIAS-MAX.
 
-           DISPLAY WS-LIS-SEPARADOR-1.
+           IF WS-VF-MES = 2 AND WS-ANIO-ES-BISIESTO
+              MOVE 29                         TO WS-VF-DIAS-MAX
+           END-IF.
 
-           MOVE WS-LIS-SEPARADOR-1 TO SAL-linea.
+           IF WS-VF-DIA > WS-VF-DIAS-MAX
+              SET WS-REGISTRO-ES-INVALIDO TO TRUE
+           END-IF.
 
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-           THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
+       1660-VALIDAR-DIA-DEL-MES-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA GRABAR UN REGISTRO RECHAZADO                   *
+      *----------------------------------------------------------------*
+       1700-GRABAR-RECHAZO.
+
+           ADD 1                             TO WS-CONT-REG-RECHAZADOS.
+
+           MOVE ENT-FECHA                    TO WS-REC-FECHA.
+           MOVE ENT-ID-EMPLEADO              TO WS-REC-EMPLEADO.
+           MOVE ENT-CATEGORIA                TO WS-REC-CATEGORIA.
+           MOVE ENT-IMPORTE                  TO WS-REC-IMPORTE.
+           MOVE WS-COD-RECHAZO               TO WS-REC-CODIGO.
+           MOVE WS-DESC-RECHAZO              TO WS-REC-MOTIVO.
+
+           MOVE WS-LINEA-RECHAZO             TO REC-linea.
+
+           WRITE REC-ARCHIVO.
 
+           IF NOT FS-RECHAZOS-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE RECHAZOS'
+              DISPLAY 'FILE STATUS: ' FS-RECHAZOS
+           END-IF.
 
+       1700-GRABAR-RECHAZO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    PROCESO PARA ACUMULAR EL MES/AÑO (7 PRIMERAS POSICIONES DE   *
+      *    LA FECHA) ANTES DE VOLCAR LO ACUMULADO AL TOTAL GENERAL      *
+      *----------------------------------------------------------------*
+       1900-PROCESAR-CORTE-X-MES.
+
+           IF WS-HAY-CHECKPOINT
+              MOVE 'N'                  TO WS-SW-HAY-CHECKPOINT
+              IF ENT-FECHA(1:7) NOT EQUAL WS-CKPT-MES-REST
+                 PERFORM 1950-CERRAR-MES-RESTAURADO
+                    THRU 1950-CERRAR-MES-RESTAURADO-EXIT
+              END-IF
+           ELSE
+              MOVE ZEROS                TO WS-CC-IMPORTE-ACUM-MES
+              MOVE ZEROS                TO WS-CC-CANT-VENT-ACUM-MES
+           END-IF.
 
-            PERFORM 2100-PROCESAR-CORTE-X-DIA
-              THRU 2100-PROCESAR-CORTE-X-DIA
+           MOVE ENT-FECHA(1:7)           TO WS-CC-MES-ANT.
+
+           PERFORM 2000-PROCESAR-PROGRAMA
+              THRU 2000-PROCESAR-PROGRAMA-FIN
              UNTIL FS-ENTRADA-EOF
-                OR ENT-FECHA NOT EQUAL WS-CC-FECHA-ANT.
+                OR ENT-FECHA(1:7) NOT EQUAL WS-CC-MES-ANT.
 
+           IF WS-CC-CANT-VENT-ACUM-MES NOT = ZEROS
+              MOVE WS-CC-CANT-VENT-ACUM-MES TO WS-LIS-D-CANT-MES
+              MOVE WS-CC-IMPORTE-ACUM-MES   TO WS-LIS-D-IMP-MES
+              MOVE WS-CC-MES-ANT             TO WS-LIS-D-MES-CLAVE
 
+              DISPLAY WS-LIS-MES
+              MOVE WS-LIS-MES TO SAL-linea
 
+              PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT
+           END-IF.
 
-           DISPLAY WS-LIS-SEPARADOR-2.
-           MOVE WS-LIS-SEPARADOR-2 TO SAL-linea.
+           ADD WS-CC-IMPORTE-ACUM-MES TO WS-TOTAL-IMPORTE.
+           ADD WS-CC-CANT-VENT-ACUM-MES TO WS-TOTAL-VENTAS.
+           MOVE WS-TOTAL-IMPORTE        TO WS-LIS-D-IMP-TOTTOT.
+           MOVE WS-TOTAL-VENTAS         TO WS-LIS-D-CANT-TOTTOT.
 
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-           THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
+       1900-PROCESAR-CORTE-X-MES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA CERRAR E IMPRIMIR EL MES QUE QUEDO ABIERTO EN   *
+      *    EL CHECKPOINT, CUANDO EL REINICIO CAE JUSTO EN UN MES NUEVO  *
+      *    (EL DIA CHECKPOINTEADO ERA EL ULTIMO DEL MES ANTERIOR)       *
+      *----------------------------------------------------------------*
+       1950-CERRAR-MES-RESTAURADO.
 
-           DISPLAY WS-LIS-TOTALES.
-           MOVE WS-LIS-TOTALES TO SAL-linea.
+           IF WS-CC-CANT-VENT-ACUM-MES NOT = ZEROS
+              MOVE WS-CC-CANT-VENT-ACUM-MES TO WS-LIS-D-CANT-MES
+              MOVE WS-CC-IMPORTE-ACUM-MES   TO WS-LIS-D-IMP-MES
+              MOVE WS-CKPT-MES-REST          TO WS-LIS-D-MES-CLAVE
 
+              DISPLAY WS-LIS-MES
+              MOVE WS-LIS-MES TO SAL-linea
 
+              PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT
+           END-IF.
 
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-           THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
+           ADD WS-CC-IMPORTE-ACUM-MES     TO WS-TOTAL-IMPORTE.
+           ADD WS-CC-CANT-VENT-ACUM-MES   TO WS-TOTAL-VENTAS.
 
-           DISPLAY WS-LIS-SEPARADOR-3.
-           MOVE WS-LIS-SEPARADOR-3 TO SAL-linea.
+           MOVE ZEROS                     TO WS-CC-IMPORTE-ACUM-MES.
+           MOVE ZEROS                     TO WS-CC-CANT-VENT-ACUM-MES.
 
-           PERFORM 2500-GRABAR-ARCHIVO-SAL
-           THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
+       1950-CERRAR-MES-RESTAURADO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-PROGRAMA.
 
 
 
-           ADD WS-CC-IMPORTE-ACUM-DIA TO WS-TOTAL-IMPORTE.
-           ADD WS-CC-CANT-VENT-ACUM-DIA TO WS-TOTAL-VENTAS.
-           MOVE WS-TOTAL-IMPORTE        TO WS-LIS-D-IMP-TOTTOT.
-           MOVE WS-TOTAL-VENTAS         TO WS-LIS-D-CANT-TOTTOT.
+           MOVE ZEROS                       TO WS-CC-IMPORTE-ACUM.
+           MOVE ZEROS                       TO WS-CC-CANT-VENTAS-ACUM.
+           MOVE ZEROS                       TO WS-CC-IMPORTE-ACUM-DIA.
+           MOVE ZEROS                   TO WS-CC-CANT-VENT-ACUM-DIA.
+           MOVE ZEROS                       TO WS-BCD-CANT-CATEG.
+
+
+
+           MOVE ENT-FECHA                   TO WS-CC-FECHA-ANT.
+
+           PERFORM 2100-PROCESAR-CORTE-X-DIA
+             THRU 2100-PROCESAR-CORTE-X-DIA
+            UNTIL FS-ENTRADA-EOF
+               OR ENT-FECHA NOT EQUAL WS-CC-FECHA-ANT.
+
+      *    SI EL DIA NO TUVO NINGUNA VENTA VALIDA (TODOS LOS REGISTROS
+      *    FUERON RECHAZADOS), NO SE IMPRIME NINGUN BLOQUE PARA ESA
+      *    FECHA -- UN DIA "FANTASMA" EN CERO NO LE SIRVE A QUIEN
+      *    REVISA EL REPORTE PARA DETECTAR PROBLEMAS DE DATOS
+           IF WS-CC-CANT-VENT-ACUM-DIA NOT = ZEROS
+              DISPLAY 'FECHA: ' WS-CC-FECHA-ANT
+
+              MOVE WS-CC-FECHA-ANT TO SAL-linea
+
+              PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT
+
+              DISPLAY WS-LIS-HEADER
+
+              MOVE WS-LIS-HEADER TO SAL-linea
+
+              PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT
+
+              DISPLAY WS-LIS-SEPARADOR-1
+
+              MOVE WS-LIS-SEPARADOR-1 TO SAL-linea
+
+              PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT
 
+              MOVE WS-CC-IMPORTE-ACUM-DIA      TO WS-LIS-D-IMP-TOT
+              MOVE WS-CC-CANT-VENT-ACUM-DIA    TO WS-LIS-D-CANT-TOT
 
+              PERFORM 2150-IMPRIMIR-CATEGORIAS-DIA
+                 THRU 2150-IMPRIMIR-CATEGORIAS-DIA-EXIT
+
+              DISPLAY WS-LIS-SEPARADOR-2
+              MOVE WS-LIS-SEPARADOR-2 TO SAL-linea
+
+              PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT
+
+              DISPLAY WS-LIS-TOTALES
+              MOVE WS-LIS-TOTALES TO SAL-linea
+
+              PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT
+
+              DISPLAY WS-LIS-SEPARADOR-3
+              MOVE WS-LIS-SEPARADOR-3 TO SAL-linea
+
+              PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT
+           END-IF.
+
+           ADD WS-CC-IMPORTE-ACUM-DIA TO WS-CC-IMPORTE-ACUM-MES.
+           ADD WS-CC-CANT-VENT-ACUM-DIA TO WS-CC-CANT-VENT-ACUM-MES.
+
+           PERFORM 2050-GRABAR-CHECKPOINT
+              THRU 2050-GRABAR-CHECKPOINT-EXIT.
 
        2000-PROCESAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA GRABAR EL CHECKPOINT AL CERRAR CADA DIA         *
+      *----------------------------------------------------------------*
+       2050-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+              MOVE WS-CC-FECHA-ANT          TO CKPT-FECHA
+              MOVE WS-CONT-REG-ENTRADA      TO CKPT-CANT-LEIDOS
+              MOVE WS-CONT-REG-RECHAZADOS   TO CKPT-CANT-RECHAZADOS
+              MOVE WS-TOTAL-IMPORTE         TO CKPT-TOTAL-IMPORTE
+              MOVE WS-TOTAL-VENTAS          TO CKPT-TOTAL-VENTAS
+              MOVE WS-CC-IMPORTE-ACUM-MES   TO CKPT-IMPORTE-ACUM-MES
+              MOVE WS-CC-CANT-VENT-ACUM-MES
+                                        TO CKPT-CANT-VENT-ACUM-MES
+              MOVE WS-CC-MES-ANT            TO CKPT-MES-ANT
+              WRITE CKPT-ARCHIVO
+              CLOSE CHECKPOINT
+           END-IF.
+
+       2050-GRABAR-CHECKPOINT-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        2100-PROCESAR-CORTE-X-DIA.
 
 
              MOVE ZEROS                       TO WS-CC-IMPORTE-ACUM.
              MOVE ZEROS                       TO WS-CC-CANT-VENTAS-ACUM.
+             MOVE ZEROS                       TO WS-BCE-CANT-EMP.
 
 
            MOVE ENT-CATEGORIA               TO WS-CC-CATEGORIA-ANT.
@@ -299,13 +1148,100 @@
            ADD WS-CC-CANT-VENTAS-ACUM TO WS-CC-CANT-VENT-ACUM-DIA.
            ADD WS-CC-IMPORTE-ACUM TO WS-CC-IMPORTE-ACUM-DIA.
 
+           MOVE ZEROS                       TO WS-CC-PROMEDIO-VENTA.
+           IF WS-CC-CANT-VENTAS-ACUM NOT = ZEROS
+              COMPUTE WS-CC-PROMEDIO-VENTA ROUNDED =
+                      WS-CC-IMPORTE-ACUM / WS-CC-CANT-VENTAS-ACUM
+           END-IF.
 
+      *    SI LA CATEGORIA NO TUVO NINGUNA VENTA VALIDA EN EL DIA (TODOS
+      *    LOS REGISTROS FUERON RECHAZADOS), NO SE LA ACUMULA PARA
+      *    IMPRESION NI SE GRABA UNA LINEA EN CERO EN EL CSV
+           IF WS-CC-CANT-VENTAS-ACUM NOT = ZEROS
+              IF WS-BCD-CANT-CATEG < 20
+                 ADD 1                      TO WS-BCD-CANT-CATEG
+                 MOVE WS-CC-CATEGORIA-ANT   TO
+                         WS-BCD-CATEGORIA(WS-BCD-CANT-CATEG)
+                 MOVE WS-CC-CANT-VENTAS-ACUM TO
+                         WS-BCD-CANTIDAD(WS-BCD-CANT-CATEG)
+                 MOVE WS-CC-IMPORTE-ACUM    TO
+                         WS-BCD-IMPORTE(WS-BCD-CANT-CATEG)
+                 MOVE WS-CC-PROMEDIO-VENTA  TO
+                         WS-BCD-PROMEDIO(WS-BCD-CANT-CATEG)
+                 MOVE WS-BCE-CANT-EMP       TO
+                         WS-BCD-CANT-EMP(WS-BCD-CANT-CATEG)
+                 PERFORM 2110-COPIAR-UN-EMPLEADO-CATEG
+                    THRU 2110-COPIAR-UN-EMPLEADO-CATEG-EXIT
+                    VARYING WS-BCD-EMP-INDICE FROM 1 BY 1
+                       UNTIL WS-BCD-EMP-INDICE > WS-BCE-CANT-EMP
+              END-IF
+
+              MOVE WS-CC-FECHA-ANT             TO WS-CSV-FECHA
+              MOVE WS-CC-CATEGORIA-ANT         TO WS-CSV-CATEGORIA
+              MOVE WS-CC-CANT-VENTAS-ACUM      TO WS-CSV-CANTIDAD
+              MOVE WS-CC-IMPORTE-ACUM          TO WS-CSV-IMPORTE
+
+              PERFORM 2600-GRABAR-ARCHIVO-CSV
+              THRU 2600-GRABAR-ARCHIVO-CSV-EXIT
+           END-IF.
 
-           MOVE WS-CC-CATEGORIA-ANT         TO WS-LIS-D-CATEGORIA.
-           MOVE WS-CC-CANT-VENTAS-ACUM      TO WS-LIS-D-CANTIDAD.
-           MOVE WS-CC-IMPORTE-ACUM          TO WS-LIS-D-IMPORTE.
-           MOVE WS-CC-IMPORTE-ACUM-DIA      TO WS-LIS-D-IMP-TOT.
-           MOVE WS-CC-CANT-VENT-ACUM-DIA    TO WS-LIS-D-CANT-TOT.
+       2100-PROCESAR-CORTE-X-DIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA VOLCAR UN EMPLEADO DEL BUFFER TEMPORAL DE LA    *
+      *    CATEGORIA EN CURSO AL BUFFER DE CATEGORIAS DEL DIA           *
+      *----------------------------------------------------------------*
+       2110-COPIAR-UN-EMPLEADO-CATEG.
+
+           MOVE WS-BCE-NOMBRE(WS-BCD-EMP-INDICE)   TO
+                   WS-BCD-EMP-NOMBRE(WS-BCD-CANT-CATEG
+                                      WS-BCD-EMP-INDICE).
+           MOVE WS-BCE-CANTIDAD(WS-BCD-EMP-INDICE) TO
+                   WS-BCD-EMP-CANTIDAD(WS-BCD-CANT-CATEG
+                                        WS-BCD-EMP-INDICE).
+           MOVE WS-BCE-IMPORTE(WS-BCD-EMP-INDICE)  TO
+                   WS-BCD-EMP-IMPORTE(WS-BCD-CANT-CATEG
+                                       WS-BCD-EMP-INDICE).
+
+       2110-COPIAR-UN-EMPLEADO-CATEG-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA IMPRIMIR LAS CATEGORIAS ACUMULADAS EN EL        *
+      *    BUFFER DEL DIA, YA CON EL TOTAL DEL DIA COMPLETO PARA        *
+      *    PODER CALCULAR CORRECTAMENTE EL % DIA DE CADA UNA            *
+      *----------------------------------------------------------------*
+       2150-IMPRIMIR-CATEGORIAS-DIA.
+
+           PERFORM 2160-IMPRIMIR-UNA-CATEGORIA
+              THRU 2160-IMPRIMIR-UNA-CATEGORIA-EXIT
+              VARYING WS-BCD-INDICE FROM 1 BY 1
+                 UNTIL WS-BCD-INDICE > WS-BCD-CANT-CATEG.
+
+       2150-IMPRIMIR-CATEGORIAS-DIA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2160-IMPRIMIR-UNA-CATEGORIA.
+
+      *    SE IMPRIMEN PRIMERO LOS EMPLEADOS DE ESTA CATEGORIA, PARA
+      *    QUE CADA UNO APAREZCA JUSTO ANTES DEL TOTAL DE SU CATEGORIA
+           PERFORM 2165-IMPRIMIR-UN-EMPLEADO-DIA
+              THRU 2165-IMPRIMIR-UN-EMPLEADO-DIA-EXIT
+              VARYING WS-BCD-EMP-INDICE FROM 1 BY 1
+                 UNTIL WS-BCD-EMP-INDICE >
+                       WS-BCD-CANT-EMP(WS-BCD-INDICE).
+
+           MOVE ZEROS                       TO WS-CC-PORCENTAJE-DIA.
+           IF WS-CC-IMPORTE-ACUM-DIA NOT = ZEROS
+              COMPUTE WS-CC-PORCENTAJE-DIA ROUNDED =
+                 WS-BCD-IMPORTE(WS-BCD-INDICE) / WS-CC-IMPORTE-ACUM-DIA
+                 * 100
+           END-IF.
+
+           MOVE WS-BCD-CATEGORIA(WS-BCD-INDICE)  TO WS-LIS-D-CATEGORIA.
+           MOVE WS-BCD-CANTIDAD(WS-BCD-INDICE)   TO WS-LIS-D-CANTIDAD.
+           MOVE WS-BCD-IMPORTE(WS-BCD-INDICE)    TO WS-LIS-D-IMPORTE.
+           MOVE WS-BCD-PROMEDIO(WS-BCD-INDICE)   TO WS-LIS-D-PROMEDIO.
+           MOVE WS-CC-PORCENTAJE-DIA             TO WS-LIS-D-PORCENTAJE.
 
            DISPLAY WS-LIS-DETALLE.
            MOVE WS-LIS-DETALLE TO SAL-linea.
@@ -313,32 +1249,131 @@
            PERFORM 2500-GRABAR-ARCHIVO-SAL
            THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
 
+       2160-IMPRIMIR-UNA-CATEGORIA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2165-IMPRIMIR-UN-EMPLEADO-DIA.
 
+           MOVE WS-BCD-EMP-NOMBRE(WS-BCD-INDICE WS-BCD-EMP-INDICE)
+                                             TO WS-LIS-DE-NOMBRE.
+           MOVE WS-BCD-EMP-CANTIDAD(WS-BCD-INDICE WS-BCD-EMP-INDICE)
+                                             TO WS-LIS-DE-CANTIDAD.
+           MOVE WS-BCD-EMP-IMPORTE(WS-BCD-INDICE WS-BCD-EMP-INDICE)
+                                             TO WS-LIS-DE-IMPORTE.
 
-       2100-PROCESAR-CORTE-X-DIA-FIN.
+           DISPLAY WS-LIS-DETALLE-EMP.
+           MOVE WS-LIS-DETALLE-EMP TO SAL-linea.
+
+           PERFORM 2500-GRABAR-ARCHIVO-SAL
+           THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
+
+       2165-IMPRIMIR-UN-EMPLEADO-DIA-EXIT.
            EXIT.
       *----------------------------------------------------------------*
        2200-PROCESAR-CORTE-X-CATEG.
 
+           MOVE ZEROS                 TO WS-CC-IMPORTE-ACUM-EMP.
+           MOVE ZEROS                 TO WS-CC-CANT-VENTAS-ACUM-EMP.
 
-           ADD ENT-IMPORTE                  TO WS-CC-IMPORTE-ACUM.
-           ADD 1                            TO WS-CC-CANT-VENTAS-ACUM.
+           MOVE ENT-ID-EMPLEADO              TO WS-CC-EMPLEADO-ANT.
+           MOVE ENT-NOMBRE-APELLIDO           TO WS-CC-NOMBRE-ANT.
 
+           PERFORM 2250-PROCESAR-CORTE-X-EMPLEADO
+              THRU 2250-PROCESAR-CORTE-X-EMPLEADO-FIN
+             UNTIL FS-ENTRADA-EOF
+                OR ENT-FECHA NOT EQUAL WS-CC-FECHA-ANT
+                OR ENT-CATEGORIA NOT EQUAL WS-CC-CATEGORIA-ANT
+                OR ENT-ID-EMPLEADO NOT EQUAL WS-CC-EMPLEADO-ANT.
+
+      *    SE DIFIERE LA IMPRESION DE LA LINEA DEL EMPLEADO HASTA QUE
+      *    SE CONOZCA EL TOTAL DEL DIA (VER 2150/2160/2165-IMPRIMIR...);
+      *    AQUI SOLO SE LA ACUMULA EN EL BUFFER DE LA CATEGORIA EN
+      *    CURSO. SI TODAS LAS VENTAS DEL EMPLEADO FUERON RECHAZADAS,
+      *    NO SE LO ACUMULA NI SE LE CALCULA COMISION
+           IF WS-CC-CANT-VENTAS-ACUM-EMP NOT = ZEROS
+              IF WS-BCE-CANT-EMP < 30
+                 ADD 1                       TO WS-BCE-CANT-EMP
+                 MOVE WS-CC-NOMBRE-ANT       TO
+                         WS-BCE-NOMBRE(WS-BCE-CANT-EMP)
+                 MOVE WS-CC-CANT-VENTAS-ACUM-EMP TO
+                         WS-BCE-CANTIDAD(WS-BCE-CANT-EMP)
+                 MOVE WS-CC-IMPORTE-ACUM-EMP TO
+                         WS-BCE-IMPORTE(WS-BCE-CANT-EMP)
+              END-IF
+
+              PERFORM 2270-CALCULAR-COMISION
+                 THRU 2270-CALCULAR-COMISION-EXIT
+           END-IF.
 
-           MOVE ENT-FECHA                   TO WS-CC-FECHA-ANT.
-           MOVE ENT-CATEGORIA               TO WS-CC-CATEGORIA-ANT.
+           ADD WS-CC-CANT-VENTAS-ACUM-EMP TO WS-CC-CANT-VENTAS-ACUM.
+           ADD WS-CC-IMPORTE-ACUM-EMP     TO WS-CC-IMPORTE-ACUM.
 
+       2200-PROCESAR-CORTE-X-CATEG-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2250-PROCESAR-CORTE-X-EMPLEADO.
 
+           IF WS-REGISTRO-ES-VALIDO
+              ADD ENT-IMPORTE         TO WS-CC-IMPORTE-ACUM-EMP
+              ADD 1                   TO WS-CC-CANT-VENTAS-ACUM-EMP
+           END-IF.
 
+           MOVE ENT-FECHA                   TO WS-CC-FECHA-ANT.
+           MOVE ENT-CATEGORIA               TO WS-CC-CATEGORIA-ANT.
+           MOVE ENT-ID-EMPLEADO             TO WS-CC-EMPLEADO-ANT.
+           MOVE ENT-NOMBRE-APELLIDO         TO WS-CC-NOMBRE-ANT.
 
            PERFORM 1500-LEER-ARCHIVO
               THRU 1500-LEER-ARCHIVO-EXIT.
 
+       2250-PROCESAR-CORTE-X-EMPLEADO-FIN.
+           EXIT.
 
-       2200-PROCESAR-CORTE-X-CATEG-FIN.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA CALCULAR Y GRABAR LA COMISION DEL EMPLEADO EN   *
+      *    LA CATEGORIA RECIEN CERRADA, SEGUN LA TABLA DE PORCENTAJES   *
+      *----------------------------------------------------------------*
+       2270-CALCULAR-COMISION.
+
+           MOVE 'N'                       TO WS-SW-COM-ENCONTRADA.
+           MOVE WS-COM-PORCENTAJE-DEFECTO TO WS-COM-PORCENTAJE-APLIC.
+
+           PERFORM 2275-COMPARAR-CATEGORIA
+              THRU 2275-COMPARAR-CATEGORIA-EXIT
+             VARYING WS-COM-INDICE FROM 1 BY 1
+               UNTIL WS-COM-INDICE > WS-COM-CANT-CATEGORIAS
+                  OR WS-COM-CATEGORIA-ENCONTRADA.
+
+           COMPUTE WS-COM-IMPORTE-COMISION ROUNDED =
+                   WS-CC-IMPORTE-ACUM-EMP * WS-COM-PORCENTAJE-APLIC
+                   / 100.
+
+           MOVE WS-CC-FECHA-ANT           TO WS-COM-FECHA.
+           MOVE WS-CC-EMPLEADO-ANT        TO WS-COM-EMPLEADO.
+           MOVE WS-CC-NOMBRE-ANT          TO WS-COM-NOMBRE.
+           MOVE WS-CC-CATEGORIA-ANT       TO WS-COM-CATEGORIA.
+           MOVE WS-CC-IMPORTE-ACUM-EMP    TO WS-COM-IMPORTE-VENDIDO.
+           MOVE WS-COM-PORCENTAJE-APLIC   TO WS-COM-PORCENTAJE.
+
+           PERFORM 2650-GRABAR-ARCHIVO-COMISIONES
+              THRU 2650-GRABAR-ARCHIVO-COMISIONES-EXIT.
+
+       2270-CALCULAR-COMISION-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA BUSCAR EL PORCENTAJE DE COMISION DE UNA         *
+      *    CATEGORIA EN LA TABLA DE PORCENTAJES                        *
+      *----------------------------------------------------------------*
+       2275-COMPARAR-CATEGORIA.
 
+           IF WS-TC-CATEGORIA(WS-COM-INDICE) = WS-CC-CATEGORIA-ANT
+              SET WS-COM-CATEGORIA-ENCONTRADA TO TRUE
+              MOVE WS-TC-PORCENTAJE(WS-COM-INDICE)
+                TO WS-COM-PORCENTAJE-APLIC
+           END-IF.
 
+       2275-COMPARAR-CATEGORIA-EXIT.
+           EXIT.
 
       *----------------------------------------------------------------*
       *    PROCESO PARA ESCRIBIR  ARCHIVO DE SALIDA                    *
@@ -358,6 +1393,39 @@
        2500-GRABAR-ARCHIVO-SAL-EXIT.
              EXIT.
 
+      *----------------------------------------------------------------*
+      *    PROCESO PARA ESCRIBIR EL ARCHIVO DE SALIDA EN FORMATO CSV    *
+      *----------------------------------------------------------------*
+       2600-GRABAR-ARCHIVO-CSV.
+
+           MOVE WS-LINEA-CSV TO CSV-linea.
+
+           WRITE CSV-ARCHIVO.
+
+           IF NOT FS-SALIDA-CSV-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE SALIDA CSV'
+              DISPLAY 'FILE STATUS: ' FS-SALIDA-CSV
+           END-IF.
+
+       2600-GRABAR-ARCHIVO-CSV-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    PROCESO PARA ESCRIBIR EL ARCHIVO DE COMISIONES               *
+      *----------------------------------------------------------------*
+       2650-GRABAR-ARCHIVO-COMISIONES.
+
+           MOVE WS-LINEA-COMISION TO COM-linea.
+
+           WRITE COM-ARCHIVO.
+
+           IF NOT FS-COMISIONES-OK
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE COMISIONES'
+              DISPLAY 'FILE STATUS: ' FS-COMISIONES
+           END-IF.
+
+       2650-GRABAR-ARCHIVO-COMISIONES-EXIT.
+           EXIT.
 
       *----------------------------------------------------------------*
        3000-FINALIZAR-PROGRAMA.
@@ -378,6 +1446,11 @@
            THRU 2500-GRABAR-ARCHIVO-SAL-EXIT.
 
            DISPLAY 'CANTIDAD DE REGISTROS LEIDOS: ' WS-CONT-REG-ENTRADA.
+           DISPLAY 'CANTIDAD DE REGISTROS RECHAZADOS: '
+                    WS-CONT-REG-RECHAZADOS.
+
+           PERFORM 3100-RECONCILIAR-TOTALES
+              THRU 3100-RECONCILIAR-TOTALES-FIN.
 
            PERFORM 3200-CERRAR-ARCHIVO
               THRU 3200-CERRAR-ARCHIVO-FIN.
@@ -385,8 +1458,52 @@
            PERFORM 3300-CERRAR-ARCHIVO-SALIDA
               THRU 3300-CERRAR-ARCHIVO-SALIDA-FIN.
 
+           PERFORM 3400-CERRAR-ARCHIVO-RECHAZOS
+              THRU 3400-CERRAR-ARCHIVO-RECHAZOS-FIN.
+
+           PERFORM 3500-CERRAR-ARCHIVO-CSV
+              THRU 3500-CERRAR-ARCHIVO-CSV-FIN.
+
+           PERFORM 3600-CERRAR-ARCHIVO-COMISIONES
+              THRU 3600-CERRAR-ARCHIVO-COMISIONES-FIN.
+
+           PERFORM 3700-BORRAR-CHECKPOINT
+              THRU 3700-BORRAR-CHECKPOINT-FIN.
+
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA RECONCILIAR CONTRA EL TOTAL DE CONTROL         *
+      *----------------------------------------------------------------*
+       3100-RECONCILIAR-TOTALES.
+
+           IF WS-CONTROL-FUE-RECIBIDO
+              MOVE WS-CTL-CANT-ESPERADA     TO WS-LIS-REC-CANT-ESP
+              MOVE WS-CONT-REG-ENTRADA      TO WS-LIS-REC-CANT-LEI
+              MOVE WS-CTL-IMPORTE-ESPERADO  TO WS-LIS-REC-IMP-ESP
+              MOVE WS-TOTAL-IMPORTE         TO WS-LIS-REC-IMP-ACU
+
+              IF WS-CTL-CANT-ESPERADA NOT EQUAL WS-CONT-REG-ENTRADA
+                 OR WS-CTL-IMPORTE-ESPERADO NOT EQUAL WS-TOTAL-IMPORTE
+                    MOVE '*** NO CONCILIA ***' TO WS-LIS-REC-ESTADO
+                    DISPLAY '*** ATENCION: EL TOTAL NO CONCILIA '
+                            'CON EL CONTROL ***'
+              ELSE
+                    MOVE 'CONCILIADO OK'    TO WS-LIS-REC-ESTADO
+                    DISPLAY 'TOTALES CONCILIADOS CORRECTAMENTE'
+              END-IF
+
+              DISPLAY WS-LIS-RECONCILIACION
+              MOVE WS-LIS-RECONCILIACION    TO SAL-linea
+
+              PERFORM 2500-GRABAR-ARCHIVO-SAL
+              THRU 2500-GRABAR-ARCHIVO-SAL-EXIT
+           ELSE
+              DISPLAY 'NO SE RECIBIO REGISTRO DE CONTROL A RECONCILIAR'
+           END-IF.
+
+       3100-RECONCILIAR-TOTALES-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVO.
 
@@ -412,6 +1529,62 @@
            EXIT.
       *----------------------------------------------------------------*
 
+       3400-CERRAR-ARCHIVO-RECHAZOS.
+
+           CLOSE RECHAZOS.
+
+           IF NOT FS-RECHAZOS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO RECHAZOS: ' FS-RECHAZOS
+           END-IF.
+
+       3400-CERRAR-ARCHIVO-RECHAZOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       3500-CERRAR-ARCHIVO-CSV.
+
+           CLOSE SALIDA-CSV.
+
+           IF NOT FS-SALIDA-CSV-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA CSV: '
+                       FS-SALIDA-CSV
+           END-IF.
+
+       3500-CERRAR-ARCHIVO-CSV-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       3600-CERRAR-ARCHIVO-COMISIONES.
+
+           CLOSE COMISIONES.
+
+           IF NOT FS-COMISIONES-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO COMISIONES: '
+                       FS-COMISIONES
+           END-IF.
+
+       3600-CERRAR-ARCHIVO-COMISIONES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    PROCESO PARA VACIAR EL CHECKPOINT AL TERMINAR UNA CORRIDA    *
+      *    COMPLETA, PARA QUE LA PROXIMA EJECUCION EMPIECE DE CERO Y    *
+      *    NO SE INTERPRETE COMO UN REINICIO DESPUES DE UN CORTE        *
+      *----------------------------------------------------------------*
+       3700-BORRAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT.
+
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL VACIAR EL ARCHIVO DE CHECKPOINT: '
+                       FS-CHECKPOINT
+           END-IF.
+
+           CLOSE CHECKPOINT.
+
+       3700-BORRAR-CHECKPOINT-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
 
 
        END PROGRAM CL11EJ02.
